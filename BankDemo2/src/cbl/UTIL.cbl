@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTIL.
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Looks a student up on STUDMSTR and returns the replacement
+      *    id/name/extra in place of the old single
+      *    IF LS-STUDENT-ID = 1001 literal test.  Called by MAINALT
+      *    with a third (extra) and fourth (found-switch) parameter.
+      *    The caller (see STUDPROC.cpy's 2200-WRITE-AUDIT) is the
+      *    sole owner of AUDITOUT - this program only returns the
+      *    looked-up fields, it does not write the audit row itself.
+      *    When the caller does not know the id (LS-STUDENT-ID left
+      *    zero) the lookup falls back to the SM-STUDENT-NAME
+      *    alternate key so an operator inquiry keyed only by name
+      *    still finds the record.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDMSTR ASSIGN TO 'STUDMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               ALTERNATE RECORD KEY IS SM-STUDENT-NAME WITH DUPLICATES
+               FILE STATUS IS WS-STUDMSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDMSTR
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDMSTR.
+
+       WORKING-STORAGE SECTION.
+
+       01  ws-dummy            USAGE POINTER VALUE NULL.
+       01  WS-EXTRA-1          PIC X(10) VALUE LOW-VALUES.
+
+       01  WS-LINKAGE-ADDR     USAGE POINTER.
+         88  WS-LINKAGE-ADDR-NOT-SET        VALUE NULL.
+
+       01  WS-STUDMSTR-STATUS  PIC X(2) VALUE '00'.
+         88  STUDMSTR-FOUND              VALUE '00'.
+         88  STUDMSTR-NOT-FOUND          VALUE '23'.
+
+       01  WS-LOOKUP-BY-NAME-SW  PIC X(1) VALUE 'N'.
+         88  LOOKUP-BY-NAME                VALUE 'Y'.
+
+       01  WS-FIRST-CALL-SW      PIC X(1) VALUE 'Y'.
+         88  WS-FIRST-CALL                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       COPY STUDREC REPLACING ==:PFX:== BY ==LS==.
+
+       PROCEDURE DIVISION USING LS-STUDENT-ID,
+                                LS-STUDENT-NAME,
+                                LS-EXTRA-1,
+                                LS-FOUND-SW.
+
+           MOVE ADDRESS OF LS-EXTRA-1 TO WS-LINKAGE-ADDR
+           IF WS-LINKAGE-ADDR-NOT-SET
+               DISPLAY 'UTIL: LS-EXTRA-1 ADDRESS NOT SET - SKIPPING'
+           ELSE
+               MOVE LS-EXTRA-1 TO WS-EXTRA-1
+           END-IF
+
+           DISPLAY 'In Called Program'
+
+           MOVE 'N' TO WS-LOOKUP-BY-NAME-SW
+           IF LS-STUDENT-ID = ZERO
+               MOVE 'Y' TO WS-LOOKUP-BY-NAME-SW
+           END-IF
+
+      *    open STUDMSTR (a VSAM KSDS) once and keep it open across
+      *    calls instead of paying an OPEN/CLOSE for every student
+      *    record in the caller's loop.
+           IF WS-FIRST-CALL
+               OPEN INPUT STUDMSTR
+               MOVE 'N' TO WS-FIRST-CALL-SW
+           END-IF
+
+           IF LOOKUP-BY-NAME
+               MOVE LS-STUDENT-NAME TO SM-STUDENT-NAME
+               READ STUDMSTR KEY IS SM-STUDENT-NAME
+                   INVALID KEY
+                       SET LS-MASTER-NOT-FOUND TO TRUE
+               END-READ
+           ELSE
+               MOVE LS-STUDENT-ID TO SM-STUDENT-ID
+               READ STUDMSTR KEY IS SM-STUDENT-ID
+                   INVALID KEY
+                       SET LS-MASTER-NOT-FOUND TO TRUE
+               END-READ
+           END-IF
+
+           IF STUDMSTR-FOUND
+               SET LS-MASTER-FOUND TO TRUE
+               MOVE SM-REPLACEMENT-ID     TO LS-STUDENT-ID
+               MOVE SM-REPLACEMENT-NAME   TO LS-STUDENT-NAME
+               MOVE SM-REPLACEMENT-EXTRA  TO LS-EXTRA-1
+           ELSE
+               SET LS-MASTER-NOT-FOUND TO TRUE
+               MOVE 1111       TO LS-STUDENT-ID
+               MOVE 'ADAM'     TO LS-STUDENT-NAME
+               MOVE 'MAIN-1'   TO LS-EXTRA-1
+           END-IF
+
+           EXIT PROGRAM.
+
+       END PROGRAM UTIL.
