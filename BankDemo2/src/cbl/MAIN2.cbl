@@ -1,24 +1,126 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
+       PROGRAM-ID. MAINALT.
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Batch entry point for the UTIL student lookup.  Split out
+      *    from MAIN so the two entry points can be link-edited and
+      *    scheduled independently; shares its per-record processing
+      *    with MAIN through STUDPROC (see that copybook) so the two
+      *    drivers don't drift the way they used to.
+      *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDIN ASSIGN TO 'STUDIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STUDIN-STATUS.
+
+           SELECT AUDITOUT ASSIGN TO 'AUDITOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITOUT-STATUS.
+
+           SELECT EXCPOUT ASSIGN TO 'EXCPOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPOUT-STATUS.
+
+           SELECT RUNCTL ASSIGN TO 'RUNCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT STEPLOG ASSIGN TO 'STEPLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STEPLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDIN
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDIN.
+
+       FD  AUDITOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       FD  EXCPOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY EXCPREC.
+
+       FD  RUNCTL
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNCTL.
+
+       FD  STEPLOG
+           LABEL RECORDS ARE STANDARD.
+           COPY STEPLOG.
+
        WORKING-STORAGE SECTION.
       *
-       01 WS-STUDENT-ID PIC 9(4) VALUE 1001.
-       01 WS-STUDENT-NAME PIC A(15) VALUE 'Tim'.
-       01 WS-EXTRA        PIC X(10) VALUE "DUMMY".
+       COPY STUDREC REPLACING ==:PFX:== BY ==WS==.
       *
+       01  WS-FILE-STATUSES.
+           05  WS-STUDIN-STATUS         PIC X(2) VALUE '00'.
+           05  WS-AUDITOUT-STATUS       PIC X(2) VALUE '00'.
+           05  WS-EXCPOUT-STATUS        PIC X(2) VALUE '00'.
+           05  WS-RUNCTL-STATUS         PIC X(2) VALUE '00'.
+             88  RUNCTL-OK                         VALUE '00'.
+           05  WS-STEPLOG-STATUS        PIC X(2) VALUE '00'.
+
+       01  WS-EOJ-COUNTERS.
+           05  WS-REC-COUNT             PIC 9(7) VALUE 0.
+           05  WS-EXCEPTION-COUNT       PIC 9(7) VALUE 0.
+
+       01  WS-DRIVER-MODE               PIC X(5) VALUE 'UTIL '.
+         88  DRIVER-MODE-IS-UTIL2                VALUE 'UTIL2'.
+         88  DRIVER-MODE-IS-UTIL                 VALUE 'UTIL '.
+
+       01  WS-STEP-NAME                 PIC X(8) VALUE 'MAINALT'.
+
+       01  WS-DRYRUN-SWITCH             PIC X(1) VALUE 'N'.
+         88  WS-DRYRUN-ON                        VALUE 'Y'.
+         88  WS-DRYRUN-OFF                       VALUE 'N'.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+         88  WS-END-OF-STUDIN                     VALUE 'Y'.
+
+       01  WS-ENVVAL                    PIC X(10).
+
        PROCEDURE DIVISION.
-           
-           CALL 'UTIL' USING WS-STUDENT-ID, WS-STUDENT-NAME, WS-EXTRA.
-           
-           DISPLAY 'Student Id : ' WS-STUDENT-ID
-           DISPLAY 'Student Name : ' WS-STUDENT-NAME
-           DISPLAY 'WS-EXTRA : ' WS-EXTRA
-           
+
+       0000-MAINLINE.
+
+           PERFORM 0100-INITIALIZE
+           PERFORM 0150-READ-RUNCTL
+           PERFORM 1000-OPEN-FILES
+
+           PERFORM UNTIL WS-END-OF-STUDIN
+               READ STUDIN
+                   AT END
+                       SET WS-END-OF-STUDIN TO TRUE
+                   NOT AT END
+                       PERFORM 1100-LOAD-STUDENT
+                       PERFORM 2000-PROCESS-STUDENT
+               END-READ
+           END-PERFORM
+
+           PERFORM 8000-CLOSE-FILES
+           PERFORM 9000-END-OF-JOB
+
            STOP RUN.
 
-       END PROGRAM MAIN.
\ No newline at end of file
+       1100-LOAD-STUDENT.
+
+           MOVE SI-STUDENT-ID   TO WS-STUDENT-ID
+           MOVE SI-STUDENT-NAME TO WS-STUDENT-NAME
+           MOVE 'DUMMY'         TO WS-EXTRA-1.
+
+      *    shared per-record processing logic (see STUDPROC.cpy)
+       COPY STUDPROC.
+
+      *    shared init/RUNCTL/file-open/close/end-of-job logic (see
+      *    DRVPROC.cpy)
+       COPY DRVPROC.
+
+       END PROGRAM MAINALT.
