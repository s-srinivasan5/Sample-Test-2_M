@@ -4,16 +4,32 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    extract dataset for the morning operations dashboard - see
+      *    SMPLSTRT's matching SELECT STEPLOG for why this CICS load
+      *    module also carries an ordinary QSAM file.
+           SELECT STEPLOG ASSIGN TO 'STEPLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STEPLOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STEPLOG
+           LABEL RECORDS ARE STANDARD.
+           COPY STEPLOG.
+
        WORKING-STORAGE SECTION.
 
-       01  BINARY-WORK-AREAS                                COMP.       
-               10  WS-CICSRESP                     PIC S9(8).           
-                 88  CICS-RESP-NORMAL   VALUE DFHRESP(NORMAL).          
-                 88  CICS-RESP-QIDERR   VALUE DFHRESP(QIDERR).          
-                 88  CICS-RESP-SYSIDERR VALUE DFHRESP(SYSIDERR).        
-               10  WS-CICSRESP2                    PIC S9(8).           
-                                                                 
+       01  WS-STEPLOG-STATUS                PIC X(2) VALUE '00'.
+
+       01  BINARY-WORK-AREAS                                COMP.
+               10  WS-CICSRESP                     PIC S9(8).
+                 88  CICS-RESP-NORMAL   VALUE DFHRESP(NORMAL).
+                 88  CICS-RESP-QIDERR   VALUE DFHRESP(QIDERR).
+                 88  CICS-RESP-SYSIDERR VALUE DFHRESP(SYSIDERR).
+               10  WS-CICSRESP2                    PIC S9(8).
+
 001362 01  ws-start-misc.
 001364     05 start-resp                     pic s9(08) comp.
 001366     05 start-resp2                    pic s9(08) comp.
@@ -24,40 +40,182 @@
 001376     05 start-resp-disp                pic +9(08).
 001378     05 start-resp2-disp               pic +9(08).
 
+      *    async-signon config switch - lets CESN be kicked off with
+      *    EXEC CICS START instead of always LINKing to it
+      *    synchronously.  Driven off a TSQ so operations can flip it
+      *    without a recompile.
+       01  WS-ASYNC-CFG.
+           05  WS-ASYNC-SIGNON-SW          PIC X(1) VALUE 'N'.
+             88  ASYNC-SIGNON-ON                     VALUE 'Y'.
+             88  ASYNC-SIGNON-OFF                     VALUE 'N'.
+           05  WS-ASYNC-CFG-LEN            PIC S9(4) COMP VALUE 1.
+
+      *    a NORMAL RESP off the START only means CESN's async copy
+      *    was queued, not that sign-on itself finished - the started
+      *    transaction is expected to post its own outcome to this
+      *    TSQ before the checkpoint/CMAP decision below trusts it.
+       01  WS-CESN-ASYNC-STATUS.
+           05  WS-CESN-DONE-SW             PIC X(1) VALUE 'N'.
+             88  CESN-ASYNC-SIGNON-OK                VALUE 'Y'.
+           05  WS-CESN-DONE-LEN            PIC S9(4) COMP VALUE 1.
+
+       01  CHKPT-TSQ-LEN                   PIC S9(4) COMP.
+
+       01  WS-CICS-ERR-MSG-TEXT            PIC X(60).
+
+           COPY CHKPTREC.
+
+           COPY RUNCTL.
+       01  WS-RUNCTL-RESP                  PIC S9(8) COMP.
+       01  WS-RUNCTL-KEY                   PIC X(1) VALUE LOW-VALUES.
+
        PROCEDURE DIVISION.
 
-007394*    exec cics start
-007396*      resp     ( start-resp           of ws-start-misc )
-007398*      resp2    ( start-resp2          of ws-start-misc )
-007400*      transid  ( start-transid        of ws-start-misc )
-007408*      nohandle
-007410*    end-exec
-       
-                  EXEC CICS LINK 
+      *    the one run date/time TESTCOBL stamped for the whole
+      *    day's batch (see SMPLSTRT's 0110-READ-RUNCTL).
+           EXEC CICS READ
+             FILE('RUNCTL')
+             INTO(RUNCTL-RECORD)
+             RIDFLD(WS-RUNCTL-KEY)
+             RESP(WS-RUNCTL-RESP)
+             NOHANDLE
+           END-EXEC
+
+           MOVE 'SMPLSTR1' TO CHKPT-KEY
+           MOVE 'P' TO CHKPT-STEP-STATUS(1)
+           MOVE 'P' TO CHKPT-STEP-STATUS(2)
+           MOVE LENGTH OF CHKPT-RECORD TO CHKPT-TSQ-LEN
+
+           EXEC CICS READQ TS
+             QUEUE('STR1CKP')
+             INTO(CHKPT-RECORD)
+             LENGTH(CHKPT-TSQ-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+
+           EXEC CICS READQ TS
+             QUEUE('STR1ASYN')
+             INTO(WS-ASYNC-SIGNON-SW)
+             LENGTH(WS-ASYNC-CFG-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+
+           IF CHKPT-STEP-COMPLETE(1)
+               DISPLAY "CESN STEP ALREADY CHECKPOINTED - RESTART"
+               MOVE DFHRESP(NORMAL) TO WS-CICSRESP
+           ELSE
+               IF ASYNC-SIGNON-ON
+                   MOVE 'CESN'        TO start-transid OF ws-start-misc
+                   MOVE EIBUSERID     TO start-userid OF ws-start-misc
+                   MOVE RUNCTL-RECORD TO start-from OF ws-start-misc
+                   MOVE LENGTH OF start-from OF ws-start-misc
+                     TO start-length OF ws-start-misc
+
+                   EXEC CICS START
+                     TRANSID(start-transid OF ws-start-misc)
+                     FROM(start-from OF ws-start-misc)
+                     LENGTH(start-length OF ws-start-misc)
+                     USERID(start-userid OF ws-start-misc)
+                     RESP(start-resp OF ws-start-misc)
+                     RESP2(start-resp2 OF ws-start-misc)
+                   END-EXEC
+
+                   MOVE start-resp OF ws-start-misc  TO WS-CICSRESP
+                   MOVE start-resp2 OF ws-start-misc TO WS-CICSRESP2
+
+                   IF CICS-RESP-NORMAL
+                       MOVE 'N' TO WS-CESN-DONE-SW
+                       EXEC CICS READQ TS
+                         QUEUE('STR1ASDN')
+                         INTO(WS-CESN-DONE-SW)
+                         LENGTH(WS-CESN-DONE-LEN)
+                         RESP(WS-CICSRESP)
+                         NOHANDLE
+                       END-EXEC
+                       IF NOT CICS-RESP-NORMAL OR NOT CESN-ASYNC-SIGNON-OK
+                           MOVE DFHRESP(SYSIDERR) TO WS-CICSRESP
+                       END-IF
+                   END-IF
+               ELSE
+                  EXEC CICS LINK
                    PROGRAM("caszcesn")
                    TRANSID("CESN")
                    APPLID("BANKDEMO")
                    RESP(WS-CICSRESP) RESP2(WS-CICSRESP2)
-                  END-EXEC.
+                  END-EXEC
+               END-IF
 
-      *            EXEC CICS START 
-      *                TRANSID("CESN")
-      *                RESP(WS-CICSRESP) RESP2(WS-CICSRESP2)
-      *            END-EXEC
-                   
-                   DISPLAY "WS-CICSRESP : " WS-CICSRESP
-                   DISPLAY "WS-CICSRESP2 : " WS-CICSRESP2
-                  
-                   
-                   
-                  EXEC CICS LINK 
+               DISPLAY "WS-CICSRESP : " WS-CICSRESP
+               DISPLAY "WS-CICSRESP2 : " WS-CICSRESP2
+
+               IF CICS-RESP-NORMAL
+                   MOVE 'C' TO CHKPT-STEP-STATUS(1)
+                   EXEC CICS WRITEQ TS
+                     QUEUE('STR1CKP')
+                     FROM(CHKPT-RECORD)
+                     LENGTH(CHKPT-TSQ-LEN)
+                     RESP(WS-CICSRESP)
+                     NOHANDLE
+                   END-EXEC
+               END-IF
+           END-IF
+
+           IF NOT CICS-RESP-NORMAL AND NOT CHKPT-STEP-COMPLETE(1)
+               MOVE 'CESN SIGNON FAILED - CMAP LINK SKIPPED'
+                 TO WS-CICS-ERR-MSG-TEXT
+               EXEC CICS WRITEQ TD
+                 QUEUE('CSMT')
+                 FROM(WS-CICS-ERR-MSG-TEXT)
+                 LENGTH(LENGTH OF WS-CICS-ERR-MSG-TEXT)
+                 RESP(WS-CICSRESP2)
+                 NOHANDLE
+               END-EXEC
+           ELSE
+               IF CHKPT-STEP-COMPLETE(2)
+                   DISPLAY "CMAP STEP ALREADY CHECKPOINTED - RESTART"
+                   MOVE DFHRESP(NORMAL) TO WS-CICSRESP
+               ELSE
+                  EXEC CICS LINK
                    PROGRAM("dfhzcmap")
                    TRANSID("CMAP")
                    APPLID("BANKDEMO")
                    RESP(WS-CICSRESP) RESP2(WS-CICSRESP2)
-                  END-EXEC.
- 
+                  END-EXEC
+
                    DISPLAY "WS-CICSRESP : " WS-CICSRESP
-                   DISPLAY "WS-CICSRESP2 : " WS-CICSRESP2                   
-                   
+                   DISPLAY "WS-CICSRESP2 : " WS-CICSRESP2
+
+                   IF CICS-RESP-NORMAL
+                       MOVE 'C' TO CHKPT-STEP-STATUS(2)
+                       EXEC CICS WRITEQ TS
+                         QUEUE('STR1CKP')
+                         FROM(CHKPT-RECORD)
+                         LENGTH(CHKPT-TSQ-LEN)
+                         RESP(WS-CICSRESP)
+                         NOHANDLE
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 1300-WRITE-STEPLOG
+
            GOBACK.
+
+       1300-WRITE-STEPLOG.
+
+      *    one row per chain step so the morning dashboard can show
+      *    pass/fail without scraping job logs (see STEPLOG.cpy).
+           MOVE 'SMPLSTR1' TO SL-STEP-NAME
+           IF CICS-RESP-NORMAL
+               MOVE 0 TO SL-RETURN-CODE
+           ELSE
+               MOVE 8 TO SL-RETURN-CODE
+           END-IF
+           OPEN EXTEND STEPLOG
+           WRITE STEPLOG-RECORD
+           CLOSE STEPLOG
+
+           MOVE SL-RETURN-CODE TO RETURN-CODE.
