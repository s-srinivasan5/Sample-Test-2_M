@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDINQ.
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Operator inquiry driver.  Every other caller of UTIL/UTIL2
+      *    (MAIN, MAINALT via STUDPROC.cpy) always knows the student
+      *    id, so the LOOKUP-BY-NAME alternate-index path those two
+      *    subprograms grew (STUDMSTR's SM-STUDENT-NAME alternate key)
+      *    had no real caller.  This program reads a name-only
+      *    inquiry file and drives UTIL2 with the id left at zero so
+      *    an operator who only has a name can still resolve it.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDINQ ASSIGN TO 'STUDINQ'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STUDINQ-STATUS.
+
+           SELECT STEPLOG ASSIGN TO 'STEPLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STEPLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDINQ
+           LABEL RECORDS ARE STANDARD.
+           COPY INQREC.
+
+       FD  STEPLOG
+           LABEL RECORDS ARE STANDARD.
+           COPY STEPLOG.
+
+       WORKING-STORAGE SECTION.
+      *
+       COPY STUDREC REPLACING ==:PFX:== BY ==WS==.
+      *
+       01  WS-FILE-STATUSES.
+           05  WS-STUDINQ-STATUS        PIC X(2) VALUE '00'.
+           05  WS-STEPLOG-STATUS        PIC X(2) VALUE '00'.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+         88  WS-END-OF-STUDINQ                    VALUE 'Y'.
+
+       01  WS-INQ-COUNT                 PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           OPEN INPUT STUDINQ
+
+           PERFORM UNTIL WS-END-OF-STUDINQ
+               READ STUDINQ
+                   AT END
+                       SET WS-END-OF-STUDINQ TO TRUE
+                   NOT AT END
+                       PERFORM 1000-RESOLVE-NAME
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDINQ
+
+           DISPLAY 'NAME INQUIRIES RESOLVED : ' WS-INQ-COUNT
+
+           MOVE 0 TO RETURN-CODE
+           PERFORM 9100-WRITE-STEPLOG
+
+           STOP RUN.
+
+       1000-RESOLVE-NAME.
+
+      *    leave WS-STUDENT-ID at zero so UTIL2 falls back to the
+      *    SM-STUDENT-NAME alternate key instead of the id key.
+           MOVE ZERO             TO WS-STUDENT-ID
+           MOVE IQ-STUDENT-NAME  TO WS-STUDENT-NAME
+
+           CALL 'UTIL2' USING WS-STUDENT-ID,
+                              WS-STUDENT-NAME,
+                              WS-FOUND-SW
+
+           ADD 1 TO WS-INQ-COUNT
+
+           DISPLAY 'INQUIRY BY NAME : ' IQ-STUDENT-NAME
+           IF WS-MASTER-FOUND
+               DISPLAY '  RESOLVED TO ID : ' WS-STUDENT-ID
+                   ' NAME : ' WS-STUDENT-NAME
+           ELSE
+               DISPLAY '  NOT FOUND ON STUDENT-MASTER'
+           END-IF.
+
+       9100-WRITE-STEPLOG.
+
+      *    one row per chain step so the morning dashboard can show
+      *    pass/fail without scraping job logs (see STEPLOG.cpy).
+           MOVE 'STUDINQ'     TO SL-STEP-NAME
+           MOVE RETURN-CODE   TO SL-RETURN-CODE
+           OPEN EXTEND STEPLOG
+           WRITE STEPLOG-RECORD
+           CLOSE STEPLOG.
+
+       END PROGRAM STUDINQ.
