@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPSDASH.
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Morning operations dashboard.  Pulls together the one run
+      *    date/time TESTCOBL stamped to RUNCTL, the pass/fail status
+      *    each batch-chain step appends to STEPLOG, and the file
+      *    health snapshot SMPLSTRT extracts to FSTATOUT, so ops has
+      *    one consolidated report instead of three places to look.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL ASSIGN TO 'RUNCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT STEPLOG ASSIGN TO 'STEPLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STEPLOG-STATUS.
+
+           SELECT FSTATOUT ASSIGN TO 'FSTATOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSTATOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNCTL
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNCTL.
+
+       FD  STEPLOG
+           LABEL RECORDS ARE STANDARD.
+           COPY STEPLOG.
+
+       FD  FSTATOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY FSTATLOG.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RUNCTL-STATUS             PIC X(2) VALUE '00'.
+         88  RUNCTL-OK                            VALUE '00'.
+
+       01  WS-STEPLOG-STATUS            PIC X(2) VALUE '00'.
+         88  STEPLOG-OK                           VALUE '00'.
+
+       01  WS-FSTATOUT-STATUS           PIC X(2) VALUE '00'.
+         88  FSTATOUT-OK                          VALUE '00'.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+         88  WS-END-OF-STEPLOG                    VALUE 'Y'.
+
+       01  WS-CHAIN-OK-SWITCH           PIC X(1) VALUE 'Y'.
+         88  WS-CHAIN-OK                          VALUE 'Y'.
+
+       01  WS-FSTAT-IDX                 PIC 9(3).
+       01  WS-FSTAT-OPEN-COUNT          PIC 9(3) VALUE 0.
+       01  WS-FSTAT-CLOSED-COUNT        PIC 9(3) VALUE 0.
+       01  WS-FSTAT-ERROR-COUNT         PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           DISPLAY '================================================'
+           DISPLAY ' MORNING OPERATIONS DASHBOARD'
+           DISPLAY '================================================'
+
+           PERFORM 1000-REPORT-RUNCTL
+           PERFORM 2000-REPORT-STEPLOG
+           PERFORM 3000-REPORT-FSTATOUT
+           PERFORM 9000-END-OF-JOB
+
+           STOP RUN.
+
+       1000-REPORT-RUNCTL.
+
+           OPEN INPUT RUNCTL
+           READ RUNCTL
+               AT END
+                   DISPLAY 'RUN STAMP          : NOT AVAILABLE'
+           END-READ
+           CLOSE RUNCTL
+
+           IF RUNCTL-OK
+               DISPLAY 'RUN DATE            : ' RC-RUN-YEAR '-'
+                   RC-RUN-MONTH '-' RC-RUN-DAY
+               DISPLAY 'RUN TIME            : ' RC-RUN-HOUR ':'
+                   RC-RUN-MINUTE ':' RC-RUN-SECOND
+           END-IF.
+
+       2000-REPORT-STEPLOG.
+
+           DISPLAY '------------------------------------------------'
+           DISPLAY ' BATCH CHAIN STEP STATUS'
+           DISPLAY '------------------------------------------------'
+
+           OPEN INPUT STEPLOG
+           IF NOT STEPLOG-OK
+               DISPLAY 'STEPLOG NOT AVAILABLE - NO STEP STATUS'
+           ELSE
+               PERFORM UNTIL WS-END-OF-STEPLOG
+                   READ STEPLOG
+                       AT END
+                           SET WS-END-OF-STEPLOG TO TRUE
+                       NOT AT END
+                           PERFORM 2100-REPORT-STEP
+                   END-READ
+               END-PERFORM
+               CLOSE STEPLOG
+           END-IF.
+
+       2100-REPORT-STEP.
+
+           IF SL-RETURN-CODE = 0
+               DISPLAY 'STEP ' SL-STEP-NAME ' : PASS  (RC='
+                   SL-RETURN-CODE ')'
+           ELSE
+               MOVE 'N' TO WS-CHAIN-OK-SWITCH
+               DISPLAY 'STEP ' SL-STEP-NAME ' : FAIL  (RC='
+                   SL-RETURN-CODE ')'
+           END-IF.
+
+       3000-REPORT-FSTATOUT.
+
+           DISPLAY '------------------------------------------------'
+           DISPLAY ' FILE HEALTH SUMMARY'
+           DISPLAY '------------------------------------------------'
+
+           OPEN INPUT FSTATOUT
+           READ FSTATOUT
+               AT END
+                   DISPLAY 'FSTATOUT NOT AVAILABLE - NO FILE STATUS'
+           END-READ
+           CLOSE FSTATOUT
+
+           IF FSTATOUT-OK
+               PERFORM VARYING WS-FSTAT-IDX FROM 1 BY 1
+                       UNTIL WS-FSTAT-IDX > 256
+                   EVALUATE FL-STATUS-AREA(WS-FSTAT-IDX)
+                       WHEN 'O'
+                           ADD 1 TO WS-FSTAT-OPEN-COUNT
+                       WHEN 'C'
+                           ADD 1 TO WS-FSTAT-CLOSED-COUNT
+                       WHEN 'E'
+                           ADD 1 TO WS-FSTAT-ERROR-COUNT
+                           MOVE 'N' TO WS-CHAIN-OK-SWITCH
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-PERFORM
+               DISPLAY 'FILES OPEN          : ' WS-FSTAT-OPEN-COUNT
+               DISPLAY 'FILES CLOSED        : ' WS-FSTAT-CLOSED-COUNT
+               DISPLAY 'FILES IN ERROR       : ' WS-FSTAT-ERROR-COUNT
+           END-IF.
+
+       9000-END-OF-JOB.
+
+           DISPLAY '================================================'
+           IF WS-CHAIN-OK
+               DISPLAY ' OVERNIGHT CHAIN : CLEAN'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY ' OVERNIGHT CHAIN : NEEDS ATTENTION'
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           DISPLAY '================================================'.
+
+       END PROGRAM OPSDASH.
