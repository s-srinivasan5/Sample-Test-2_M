@@ -1,53 +1,92 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. UTIL.
-
+       PROGRAM-ID. UTIL2.
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Real subprogram for MAIN's CALL 'UTIL2'.  Mirrors UTIL's
+      *    STUDMSTR lookup but matches the 2-field (plus found-switch)
+      *    parameter list MAIN actually calls with.  As in UTIL, a
+      *    zero LS-STUDENT-ID falls back to the SM-STUDENT-NAME
+      *    alternate key so a name-only inquiry still resolves.  The
+      *    caller (see STUDPROC.cpy's 2200-WRITE-AUDIT) is the sole
+      *    owner of AUDITOUT - this program only returns the
+      *    looked-up fields, it does not write the audit row itself.
+      *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDMSTR ASSIGN TO 'STUDMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               ALTERNATE RECORD KEY IS SM-STUDENT-NAME WITH DUPLICATES
+               FILE STATUS IS WS-STUDMSTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDMSTR
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDMSTR.
+
        WORKING-STORAGE SECTION.
 
-       01 ws-dummy         USAGE POINTER VALUE NULL.                    
-       01 WS-EXTRA-1       PIC X(10) value low-values.
+       01  WS-STUDMSTR-STATUS  PIC X(2) VALUE '00'.
+         88  STUDMSTR-FOUND              VALUE '00'.
+         88  STUDMSTR-NOT-FOUND          VALUE '23'.
+
+       01  WS-LOOKUP-BY-NAME-SW  PIC X(1) VALUE 'N'.
+         88  LOOKUP-BY-NAME                VALUE 'Y'.
+
+       01  WS-FIRST-CALL-SW      PIC X(1) VALUE 'Y'.
+         88  WS-FIRST-CALL                 VALUE 'Y'.
 
        LINKAGE SECTION.
-       
-       01 LS-STUDENT-ID PIC 9(4).
-       01 LS-STUDENT-NAME PIC A(15).
-       01 LS-EXTRA-1   PIC X(10) value low-values.
-
-       PROCEDURE DIVISION USING LS-STUDENT-ID, 
-                                LS-STUDENT-NAME.
-
-           set address of LS-EXTRA-1 to null.
-           move LS-EXTRA-1 to WS-EXTRA-1.
-                      
-           DISPLAY 'In Called Program'.
-
-      *    set address of LS-EXTRA-1 to ws-dummy.
-           
-           
-      *    IF  LS-EXTRA-1 = " "
-      *        DISPLAY "LS-EXTRA-1 : " LS-EXTRA-1
-              
-      *    END-IF
-           
-      *    CALL "PGMC" USING VARA
-      *    
-      *    IF VARA=TRUE 
-      *        PERFORM PARAA
-           
-           IF LS-STUDENT-ID = 1001
-              MOVE 'CALLED DUMMY' TO LS-EXTRA-1 
-              MOVE 1221 TO LS-STUDENT-ID
-              MOVE 'JHON' TO LS-STUDENT-NAME
+
+       COPY STUDREC REPLACING ==:PFX:== BY ==LS==.
+
+       PROCEDURE DIVISION USING LS-STUDENT-ID,
+                                LS-STUDENT-NAME,
+                                LS-FOUND-SW.
+
+           MOVE 'N' TO WS-LOOKUP-BY-NAME-SW
+           IF LS-STUDENT-ID = ZERO
+               MOVE 'Y' TO WS-LOOKUP-BY-NAME-SW
+           END-IF
+
+      *    open STUDMSTR (a VSAM KSDS) once and keep it open across
+      *    calls instead of paying an OPEN/CLOSE for every student
+      *    record in the caller's loop.
+           IF WS-FIRST-CALL
+               OPEN INPUT STUDMSTR
+               MOVE 'N' TO WS-FIRST-CALL-SW
+           END-IF
+
+           IF LOOKUP-BY-NAME
+               MOVE LS-STUDENT-NAME TO SM-STUDENT-NAME
+               READ STUDMSTR KEY IS SM-STUDENT-NAME
+                   INVALID KEY
+                       SET LS-MASTER-NOT-FOUND TO TRUE
+               END-READ
+           ELSE
+               MOVE LS-STUDENT-ID TO SM-STUDENT-ID
+               READ STUDMSTR KEY IS SM-STUDENT-ID
+                   INVALID KEY
+                       SET LS-MASTER-NOT-FOUND TO TRUE
+               END-READ
+           END-IF
+
+           IF STUDMSTR-FOUND
+               SET LS-MASTER-FOUND TO TRUE
+               MOVE SM-REPLACEMENT-ID   TO LS-STUDENT-ID
+               MOVE SM-REPLACEMENT-NAME TO LS-STUDENT-NAME
            ELSE
-              MOVE 1111 TO LS-STUDENT-ID
-              MOVE 'ADAM' TO LS-STUDENT-NAME
-              MOVE 'MAIN-1' TO LS-EXTRA-1
+               SET LS-MASTER-NOT-FOUND TO TRUE
+               MOVE 1111     TO LS-STUDENT-ID
+               MOVE 'ADAM'   TO LS-STUDENT-NAME
            END-IF
-           
-           
-           
-           
+
            EXIT PROGRAM.
+
+       END PROGRAM UTIL2.
