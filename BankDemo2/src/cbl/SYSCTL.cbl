@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SYSCTL.
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Operator system-state control transaction.  SMPLSTRT's
+      *    0100-GET-CONFIG reads the up/down gate (WS-NEWSTATE) off
+      *    the SYSSTATE TSQ, but nothing ever wrote to that queue -
+      *    this is the matching write side, driven here from a small
+      *    operator request file the same way STUDINQ drives a
+      *    name-only inquiry.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSCTIN ASSIGN TO 'SYSCTIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SYSCTIN-STATUS.
+
+           SELECT STEPLOG ASSIGN TO 'STEPLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STEPLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSCTIN
+           LABEL RECORDS ARE STANDARD.
+           COPY SYSCTLRQ.
+
+       FD  STEPLOG
+           LABEL RECORDS ARE STANDARD.
+           COPY STEPLOG.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUSES.
+           05  WS-SYSCTIN-STATUS        PIC X(2) VALUE '00'.
+           05  WS-STEPLOG-STATUS        PIC X(2) VALUE '00'.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+         88  WS-END-OF-SYSCTIN                    VALUE 'Y'.
+
+       01  BINARY-WORK-AREAS                                COMP.
+           05  WS-CICSRESP                     PIC S9(8).
+             88  CICS-RESP-NORMAL   VALUE DFHRESP(NORMAL).
+           05  WS-COMMAREA-LEN                 PIC S9(4).
+
+       01  WS-REQUEST-COUNT              PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT               PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           OPEN INPUT SYSCTIN
+
+           PERFORM UNTIL WS-END-OF-SYSCTIN
+               READ SYSCTIN
+                   AT END
+                       SET WS-END-OF-SYSCTIN TO TRUE
+                   NOT AT END
+                       PERFORM 1000-APPLY-REQUEST
+               END-READ
+           END-PERFORM
+
+           CLOSE SYSCTIN
+
+           DISPLAY 'SYSSTATE CONTROL REQUESTS APPLIED : '
+               WS-REQUEST-COUNT
+           DISPLAY 'SYSSTATE CONTROL REQUESTS REJECTED : '
+               WS-REJECT-COUNT
+
+           IF WS-REJECT-COUNT GREATER THAN 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           PERFORM 9100-WRITE-STEPLOG
+
+           STOP RUN.
+
+       1000-APPLY-REQUEST.
+
+      *    only '1' (up) and '2' (down) are valid - anything else is
+      *    left on the queue from before and rejected rather than
+      *    guessed at, same as SMPLSTRT falls back to SSSYSUP on a
+      *    bad READQ RESP rather than trusting garbage.
+           IF SC-STATE-SSSYSUP OR SC-STATE-SSSYSBT
+               MOVE LENGTH OF SC-NEW-STATE TO WS-COMMAREA-LEN
+               EXEC CICS WRITEQ TS
+                 QUEUE('SYSSTATE')
+                 FROM(SC-NEW-STATE)
+                 LENGTH(WS-COMMAREA-LEN)
+                 RESP(WS-CICSRESP)
+                 NOHANDLE
+               END-EXEC
+
+               ADD 1 TO WS-REQUEST-COUNT
+               DISPLAY 'SYSSTATE SET TO : ' SC-NEW-STATE
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY 'SYSSTATE REQUEST REJECTED, INVALID STATE : '
+                   SC-NEW-STATE
+           END-IF.
+
+       9100-WRITE-STEPLOG.
+
+      *    one row per chain step so the morning dashboard can show
+      *    pass/fail without scraping job logs (see STEPLOG.cpy).
+           MOVE 'SYSCTL'      TO SL-STEP-NAME
+           MOVE RETURN-CODE   TO SL-RETURN-CODE
+           OPEN EXTEND STEPLOG
+           WRITE STEPLOG-RECORD
+           CLOSE STEPLOG.
+
+       END PROGRAM SYSCTL.
