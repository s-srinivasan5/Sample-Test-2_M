@@ -1,8 +1,40 @@
        IDENTIFICATION DIVISION.                                         00020000
        PROGRAM-ID.  SMPLSTRT.                                           00030000
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    extract datasets for the morning operations dashboard -
+      *    this load module also runs as a plain batch step (see the
+      *    batch driver JCL), so a few ordinary QSAM files sit
+      *    alongside the CICS TS/TD queues above.
+           SELECT FSTATOUT ASSIGN TO 'FSTATOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSTATOUT-STATUS.
+
+           SELECT STEPLOG ASSIGN TO 'STEPLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STEPLOG-STATUS.
+
+           SELECT RUNLOGOUT ASSIGN TO 'RUNLOGOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOGOUT-STATUS.
+
            EJECT                                                        00690000
        DATA DIVISION.                                                   00700000
+       FILE SECTION.
+       FD  FSTATOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY FSTATLOG.
+
+       FD  STEPLOG
+           LABEL RECORDS ARE STANDARD.
+           COPY STEPLOG.
+
+       FD  RUNLOGOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNLOGREC.
+
        WORKING-STORAGE SECTION.                                         00710000
                                                                         00720000
       ***************************************************************** 01490000
@@ -23,9 +55,9 @@
                                                                         01840000
                                                                         01950000
            05  MISCELLANEOUS-WORK-AREAS.                                01960000
-DEBUG          10  WS-CKVSMLOG-FPR                 FUNCTION-POINTER.    01970001
-DEBUG          10  WS-CKVSMLOG-PTR REDEFINES                            01980001
-DEBUG              WS-CKVSMLOG-FPR                 POINTER.             01990001
+               10  WS-CKVSMLOG-FPR                 FUNCTION-POINTER.    01970001
+               10  WS-CKVSMLOG-PTR REDEFINES                            01980001
+                   WS-CKVSMLOG-FPR                 POINTER.             01990001
                10  WS-REQID                        PIC X(8).            02000001
                10  WS-NEWTRAN                      PIC X(4).            02010000
                  88  NEWTRAN-0005                VALUE '0005'.          02020000
@@ -123,10 +155,13 @@ CK1466           88  FILENAME-MEMSHR               VALUE 'MEMSHR'.      02770000
                    15  FILLER                      PIC X(1).            02940000
                    15  FILLER                      PIC X(1).            02950000
                    15  FILLER                      PIC X(1).            02960000
-                   15  FILLER                      PIC X(1).            02970000
+                   15  WS-UPSI-SW-7                PIC X(1).            02970000
                      88  UPSI-TP-OR-REPLAY         VALUE '1'.           02980000
                    15  FILLER                      PIC X(1).            02990000
                10  WS-LOG-IND                      PIC X(1).            03000000
+               10  WS-CKAI0028-STATUS              PIC X(1) VALUE '0'.  03005000
+                 88  CKAI0028-SUCCESSFUL          VALUE '1'.             03006000
+                 88  CKAI0028-NOT-SUCCESSFUL      VALUE '0'.             03007000
                                                                         03010000
        01  WS-CKCOMRG                              PIC X(300).          03020000
                                                                         03030000
@@ -136,8 +171,46 @@ CK1466           88  FILENAME-MEMSHR               VALUE 'MEMSHR'.      02770000
            05  WS-FSTAT-STATUS-AREA.                                    03070000
                10  WS-FSTAT-STATUS                 PIC X(1)             03080000
                  OCCURS 256 TIMES.                                      03090000
+                 88  FSTAT-FILE-OPEN               VALUE 'O'.
+                 88  FSTAT-FILE-CLOSED             VALUE 'C'.
+                 88  FSTAT-FILE-ERROR              VALUE 'E'.
            EJECT                                                        03100000
 
+      *****************************************************************
+      *    ADDITIONAL CONTROL FIELDS                                 *
+      *****************************************************************
+       01  WS-COMMAREA.
+           05  WS-CA-EXTERNAL-DATE         PIC X(8).
+           05  WS-CA-OPERATOR              PIC X(8).
+           05  WS-CA-ENVIRONMENT-IND       PIC X(1).
+       01  WS-COMMAREA-LEN                 PIC S9(4) COMP.
+
+       01  WS-VSM-TRACE-SW                 PIC X(1) VALUE 'N'.
+         88  VSM-TRACE-ON                           VALUE 'Y'.
+         88  VSM-TRACE-OFF                          VALUE 'N'.
+
+       01  WS-MONITOR-MSG                  PIC X(80).
+
+       01  WS-ABSTIME                      PIC S9(15) COMP-3.
+       01  WS-TIME-MMDDYY                  PIC X(6).
+
+       01  WS-HSKP-IDX                     PIC 9(3).
+       01  WS-REPLAY-IDX                   PIC 9(5).
+       01  WS-REPLAY-EOF-SW                PIC X(1) VALUE 'N'.
+         88  REPLAY-EOF                             VALUE 'Y'.
+       01  WS-REPLAY-FAILED-SW             PIC X(1) VALUE 'N'.
+         88  REPLAY-FAILED                          VALUE 'Y'.
+       01  WS-REPLAY-RECORD                PIC X(80).
+
+           COPY CHKPTREC.
+
+           COPY RUNCTL.
+       01  WS-RUNCTL-RESP                  PIC S9(8) COMP.
+       01  WS-RUNCTL-KEY                   PIC X(1) VALUE LOW-VALUES.
+       01  WS-FSTATOUT-STATUS              PIC X(2) VALUE '00'.
+       01  WS-STEPLOG-STATUS               PIC X(2) VALUE '00'.
+       01  WS-RUNLOGOUT-STATUS             PIC X(2) VALUE '00'.
+
            EJECT                                                        03330000
        LINKAGE SECTION.                                                 03340000
                                                                         03350000
@@ -145,19 +218,483 @@ CK1466           88  FILENAME-MEMSHR               VALUE 'MEMSHR'.      02770000
            EJECT                                                        04100000
        PROCEDURE DIVISION.
                                                                         04150000
-      *            EXEC CICS START                                      14940000
-      *              TRANSID('0001') INTERVAL(0)
-      *              RESP(WS-CICSRESP) RESP2(WS-CICSRESP2)              14970000
-      *            END-EXEC.
-      *
-      *            EXEC CIC-START TRANSID("0001")
-      *            END-EXEC
-      *
+       0000-MAINLINE.
+
+           PERFORM 0100-GET-CONFIG
+           PERFORM 0110-READ-RUNCTL
+           PERFORM 0200-CHECK-SYSTEM-STATE
+
+           IF NEWSTATE-SSSYSBT
+               PERFORM 0210-REJECT-SYSTEM-DOWN
+           ELSE
+               PERFORM 0300-SET-PROCESSING-DATE
+               PERFORM 0400-HOUSEKEEPING
+               PERFORM 0500-READ-CHECKPOINT
+               PERFORM 0600-BUILD-COMMAREA
+               PERFORM 0700-DRIVE-CKAI0028
+               PERFORM 0900-ROUTE-NEXT-TRANSACTION
+               PERFORM 1000-WRITE-RUNLOG-HEADER
+               PERFORM 1100-FILE-STATUS-REPORT
+               PERFORM 1200-WRITE-FSTATLOG
+           END-IF
+
+           PERFORM 1300-WRITE-STEPLOG
+
+           GOBACK.
+
+       0100-GET-CONFIG.
+
+      *    operator up/down gate (WS-NEWSTATE) and the VSM storage
+      *    trace switch are both TSQ-driven so ops can flip either
+      *    one without a recompile/redeploy.
+           MOVE LENGTH OF WS-NEWSTATE TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('SYSSTATE')
+             INTO(WS-NEWSTATE)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+           IF NOT CICS-RESP-NORMAL
+               SET NEWSTATE-SSSYSUP TO TRUE
+           END-IF
+
+           MOVE LENGTH OF WS-VSM-TRACE-SW TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('VSMTRACE')
+             INTO(WS-VSM-TRACE-SW)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+           IF NOT CICS-RESP-NORMAL
+               SET VSM-TRACE-OFF TO TRUE
+           END-IF
+
+           MOVE LENGTH OF WS-IO-REQUEST-CODE TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('IOREQCD')
+             INTO(WS-IO-REQUEST-CODE)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+
+           MOVE EIBOPID TO WS-OPERATOR
+
+           MOVE LENGTH OF WS-FORCEDTE TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('FORCEDTE')
+             INTO(WS-FORCEDTE)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+           IF NOT CICS-RESP-NORMAL
+               SET FORCEDT-NOT-FORCED TO TRUE
+           END-IF
+
+           MOVE LENGTH OF WS-ENVIRONMENT-IND TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('ENVIRIND')
+             INTO(WS-ENVIRONMENT-IND)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+           IF NOT CICS-RESP-NORMAL
+               SET ENVIRONMENT-IS-CK-CICS TO TRUE
+           END-IF
+
+      *    this region's own APPLID, for the run-log header and the
+      *    queue-prefix used to route the follow-on transaction.
+           EXEC CICS ASSIGN
+             APPLID(WS-APPLID)
+           END-EXEC
+
+           MOVE LENGTH OF WS-NEWTRAN TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('NEWTRAN')
+             INTO(WS-NEWTRAN)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+           IF NOT CICS-RESP-NORMAL
+               MOVE SPACES TO WS-NEWTRAN
+           END-IF
+
+      *    the UPSI switch block (replay-vs-live mode among others)
+      *    is ops-configurable the same way as every other switch in
+      *    this paragraph, rather than a JCL-only UPSI card.
+           MOVE LENGTH OF WS-UPSI-EXPANDED TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('UPSIEXPD')
+             INTO(WS-UPSI-EXPANDED)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC
+           IF NOT CICS-RESP-NORMAL
+               MOVE '0' TO WS-UPSI-SW-7
+           END-IF.
+
+       0110-READ-RUNCTL.
+
+      *    the one run date/time TESTCOBL stamped for the whole
+      *    day's batch, so the run-log header is tagged with the
+      *    same timestamp every step of the chain uses instead of
+      *    each region asking CICS for its own.
+           EXEC CICS READ
+             FILE('RUNCTL')
+             INTO(RUNCTL-RECORD)
+             RIDFLD(WS-RUNCTL-KEY)
+             RESP(WS-RUNCTL-RESP)
+             NOHANDLE
+           END-EXEC.
+
+       0200-CHECK-SYSTEM-STATE.
+
+           IF NOT NEWSTATE-SSSYSUP AND NOT NEWSTATE-SSSYSBT
+               SET NEWSTATE-SSSYSUP TO TRUE
+           END-IF.
+
+       0210-REJECT-SYSTEM-DOWN.
+
+           MOVE 'SYSTEM IS DOWN FOR MAINTENANCE - TRY AGAIN LATER'
+             TO WS-CONSOLE-MESSAGE
+           EXEC CICS WRITEQ TD
+             QUEUE('CSMT')
+             FROM(WS-CONSOLE-MESSAGE)
+             LENGTH(LENGTH OF WS-CONSOLE-MESSAGE)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC.
+
+       0300-SET-PROCESSING-DATE.
+
+      *    honour a forced processing date from the master terminal
+      *    or the inforce file for EOD catch-up; otherwise stamp the
+      *    real system date/time via ASKTIME/FORMATTIME.
+           EXEC CICS ASKTIME
+             ABSTIME(WS-ABSTIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+             ABSTIME(WS-ABSTIME)
+             MMDDYY(WS-TIME-MMDDYY)
+             TIME(WS-TIME-FORMATTED)
+           END-EXEC
+
+           MOVE WS-TIME-FORMATTED(1:2) TO WS-TIME-HH
+           MOVE WS-TIME-FORMATTED(3:2) TO WS-TIME-MM
+           MOVE WS-TIME-FORMATTED(5:2) TO WS-TIME-SS
+
+           MOVE WS-TIME-MMDDYY(1:2) TO WS-EXT-MM
+           MOVE WS-TIME-MMDDYY(3:2) TO WS-EXT-DD
+           MOVE '20'                TO WS-EXT-CC
+           MOVE WS-TIME-MMDDYY(5:2) TO WS-EXT-YY
+
+           EVALUATE TRUE
+               WHEN FORCEDT-FROM-MASTER-TRM
+                   EXEC CICS READQ TS
+                     QUEUE('FORCEDTM')
+                     INTO(WS-EXTERNAL-DATE)
+                     LENGTH(LENGTH OF WS-EXTERNAL-DATE)
+                     RESP(WS-CICSRESP)
+                     NOHANDLE
+                   END-EXEC
+               WHEN FORCEDT-FROM-INFORCE
+                   EXEC CICS READQ TS
+                     QUEUE('FORCEDTI')
+                     INTO(WS-EXTERNAL-DATE)
+                     LENGTH(LENGTH OF WS-EXTERNAL-DATE)
+                     RESP(WS-CICSRESP)
+                     NOHANDLE
+                   END-EXEC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           MOVE WS-EXT-MM   TO WS-FMT-MM
+           MOVE WS-EXT-DD   TO WS-FMT-DD
+           MOVE WS-EXT-YYYY TO WS-FMT-YYYY
+
+           STRING WS-EXT-MM WS-EXT-DD WS-EXT-CC WS-EXT-YY
+             DELIMITED BY SIZE INTO WS-MESSAGE-DATE.
+
+       0400-HOUSEKEEPING.
+
+      *    drive file housekeeping from the actual request code
+      *    instead of leaving the 88-levels dead.
+           PERFORM VARYING WS-HSKP-IDX FROM 1 BY 1
+                   UNTIL WS-HSKP-IDX > 4
+               EVALUATE WS-HSKP-IDX
+                   WHEN 1  MOVE 'FUDDPFS' TO WS-IO-FILENAME
+                   WHEN 2  MOVE 'ENQDEQ'  TO WS-IO-FILENAME
+                   WHEN 3  MOVE 'TMPSTRG' TO WS-IO-FILENAME
+                   WHEN 4  MOVE 'MEMSHR'  TO WS-IO-FILENAME
+               END-EVALUATE
+
+               EVALUATE TRUE
+                   WHEN IO-REQUEST-OPEN-ALL-FILES
+                       EXEC CICS ENABLE FILE(WS-IO-FILENAME)
+                         RESP(WS-CICSRESP) NOHANDLE
+                       END-EXEC
+                       IF CICS-RESP-NORMAL
+                           MOVE 'O' TO WS-FSTAT-STATUS(WS-HSKP-IDX)
+                       ELSE
+                           MOVE 'E' TO WS-FSTAT-STATUS(WS-HSKP-IDX)
+                       END-IF
+                   WHEN IO-REQUEST-CLOSE-ALL-FILES
+                       EXEC CICS DISABLE FILE(WS-IO-FILENAME)
+                         RESP(WS-CICSRESP) NOHANDLE
+                       END-EXEC
+                       IF CICS-RESP-NORMAL
+                           MOVE 'C' TO WS-FSTAT-STATUS(WS-HSKP-IDX)
+                       ELSE
+                           MOVE 'E' TO WS-FSTAT-STATUS(WS-HSKP-IDX)
+                       END-IF
+                   WHEN IO-REQUEST-CLOSE-AND-REOPEN
+                       EXEC CICS DISABLE FILE(WS-IO-FILENAME)
+                         RESP(WS-CICSRESP) NOHANDLE
+                       END-EXEC
+                       IF NOT CICS-RESP-NORMAL
+                           MOVE 'E' TO WS-FSTAT-STATUS(WS-HSKP-IDX)
+                       ELSE
+                           EXEC CICS ENABLE FILE(WS-IO-FILENAME)
+                             RESP(WS-CICSRESP) NOHANDLE
+                           END-EXEC
+                           IF CICS-RESP-NORMAL
+                               MOVE 'O' TO WS-FSTAT-STATUS(WS-HSKP-IDX)
+                           ELSE
+                               MOVE 'E' TO WS-FSTAT-STATUS(WS-HSKP-IDX)
+                           END-IF
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       0500-READ-CHECKPOINT.
+
+      *    checkpoint/restart: detect whether CKAI0028 already ran
+      *    to completion on a prior, aborted attempt for this run.
+           MOVE 'SMPLSTRT' TO CHKPT-KEY
+           MOVE 'P' TO CHKPT-STEP-STATUS(1)
+           MOVE LENGTH OF CHKPT-RECORD TO WS-COMMAREA-LEN
+           EXEC CICS READQ TS
+             QUEUE('STRTCKP')
+             INTO(CHKPT-RECORD)
+             LENGTH(WS-COMMAREA-LEN)
+             RESP(WS-CICSRESP)
+             NOHANDLE
+           END-EXEC.
+
+       0600-BUILD-COMMAREA.
+
+      *    pass real context to CKAI0028 instead of linking blind.
+           MOVE WS-MESSAGE-DATE        TO WS-CA-EXTERNAL-DATE
+           MOVE WS-OPERATOR            TO WS-CA-OPERATOR
+           MOVE WS-ENVIRONMENT-IND     TO WS-CA-ENVIRONMENT-IND
+           MOVE LENGTH OF WS-COMMAREA  TO WS-COMMAREA-LEN.
+
+       0700-DRIVE-CKAI0028.
+
+           IF CHKPT-STEP-COMPLETE(1)
+               DISPLAY 'CKAI0028 ALREADY CHECKPOINTED - RESTART'
+               MOVE DFHRESP(NORMAL) TO WS-CICSRESP
+               SET CKAI0028-SUCCESSFUL TO TRUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN UPSI-TP-OR-REPLAY
+                       PERFORM 0730-REPLAY-CKAI0028
+                   WHEN ENVIRONMENT-IS-BATCH-SIM
+                       PERFORM 0720-SIMULATE-CKAI0028
+                   WHEN OTHER
+                       PERFORM 0710-LIVE-LINK-CKAI0028
+               END-EVALUATE
+
+               PERFORM 0800-CHECK-RESP
+           END-IF.
+
+       0710-LIVE-LINK-CKAI0028.
+
                   EXEC CICS
                    LINK PROGRAM("CKAI0028")
                    TRANSID("0001")
-      *            COMMAREA(WS-AREA)
-      *            LENGTH(LENGTH OF WS-AREA)
+                   COMMAREA(WS-COMMAREA)
+                   LENGTH(WS-COMMAREA-LEN)
                    RESP(WS-CICSRESP) RESP2(WS-CICSRESP2)
-                  END-EXEC.                   
-                   
\ No newline at end of file
+                  END-EXEC
+
+           IF VSM-TRACE-ON
+               PERFORM 0950-VSM-TRACE
+           END-IF.
+
+       0720-SIMULATE-CKAI0028.
+
+      *    stub the live LINK with a canned response so SMPLSTRT can
+      *    run overnight against a batch test harness with no CICS
+      *    region up.
+           MOVE 0 TO WS-CICSRESP
+           MOVE 0 TO WS-CICSRESP2
+           DISPLAY 'BATCH-SIM: CKAI0028 SIMULATED - RESP 0'.
+
+       0730-REPLAY-CKAI0028.
+
+      *    disaster-recovery replay: drive CKAI0028 from yesterday's
+      *    transaction log TDQ instead of live input.  CICS-RESP-
+      *    QIDERR off the READQ TD is the normal end-of-log signal,
+      *    not a failure, so it cannot be left in WS-CICSRESP for
+      *    0800-CHECK-RESP to test - reset it to normal once the loop
+      *    exits clean, and only leave a non-normal RESP behind when
+      *    the TDQ read or a LINK genuinely failed.
+           MOVE 'N' TO WS-REPLAY-EOF-SW
+           MOVE 'N' TO WS-REPLAY-FAILED-SW
+           MOVE 0 TO WS-REPLAY-IDX
+           PERFORM UNTIL REPLAY-EOF
+               ADD 1 TO WS-REPLAY-IDX
+               EXEC CICS READQ TD
+                 QUEUE('TRANLOG')
+                 INTO(WS-REPLAY-RECORD)
+                 LENGTH(LENGTH OF WS-REPLAY-RECORD)
+                 RESP(WS-CICSRESP)
+                 NOHANDLE
+               END-EXEC
+               IF CICS-RESP-QIDERR
+                   MOVE 'Y' TO WS-REPLAY-EOF-SW
+               ELSE
+                   IF NOT CICS-RESP-NORMAL
+                       MOVE 'Y' TO WS-REPLAY-EOF-SW
+                       MOVE 'Y' TO WS-REPLAY-FAILED-SW
+                   ELSE
+                      EXEC CICS
+                       LINK PROGRAM("CKAI0028")
+                       TRANSID("0001")
+                       COMMAREA(WS-REPLAY-RECORD)
+                       LENGTH(LENGTH OF WS-REPLAY-RECORD)
+                       RESP(WS-CICSRESP) RESP2(WS-CICSRESP2)
+                      END-EXEC
+                       IF NOT CICS-RESP-NORMAL
+                           MOVE 'Y' TO WS-REPLAY-EOF-SW
+                           MOVE 'Y' TO WS-REPLAY-FAILED-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT REPLAY-FAILED
+               MOVE DFHRESP(NORMAL) TO WS-CICSRESP
+           END-IF.
+
+       0800-CHECK-RESP.
+
+           IF CICS-RESP-NORMAL
+               SET CKAI0028-SUCCESSFUL TO TRUE
+               MOVE 'C' TO CHKPT-STEP-STATUS(1)
+               MOVE LENGTH OF CHKPT-RECORD TO WS-COMMAREA-LEN
+               EXEC CICS WRITEQ TS
+                 QUEUE('STRTCKP')
+                 FROM(CHKPT-RECORD)
+                 LENGTH(WS-COMMAREA-LEN)
+                 RESP(WS-CICSRESP)
+                 NOHANDLE
+               END-EXEC
+           ELSE
+               SET CKAI0028-NOT-SUCCESSFUL TO TRUE
+               STRING 'CKAI0028 NON-NORMAL RESP=' WS-CICSRESP
+                   ' RESP2=' WS-CICSRESP2
+                   DELIMITED BY SIZE INTO WS-MONITOR-MSG
+               EXEC CICS WRITEQ TD
+                 QUEUE('MON1')
+                 FROM(WS-MONITOR-MSG)
+                 LENGTH(LENGTH OF WS-MONITOR-MSG)
+                 RESP(WS-CICSRESP2)
+                 NOHANDLE
+               END-EXEC
+           END-IF.
+
+       0900-ROUTE-NEXT-TRANSACTION.
+
+      *    chain a follow-on transaction through a transient data
+      *    queue built from WS-QUEUEPFX/WS-QUEUETRN instead of being
+      *    locked to a single hardcoded TRANSID.
+           IF CICS-RESP-NORMAL AND (NEWTRAN-0005 OR NEWTRAN-0009)
+               MOVE WS-APPLID(1:4) TO WS-QUEUEPFX
+               MOVE WS-NEWTRAN     TO WS-QUEUETRN
+               EXEC CICS START
+                 TRANSID(WS-NEWTRAN)
+                 REQID(WS-QUEUEID)
+                 RESP(WS-CICSRESP)
+                 NOHANDLE
+               END-EXEC
+           END-IF.
+
+       0950-VSM-TRACE.
+
+           EXEC CICS ADDRESS
+             TWA(WS-CTWAADDR)
+           END-EXEC
+           SET WS-CKVSMLOG-PTR TO WS-CTWAADDR
+           DISPLAY 'VSM TRACE: TWA ADDR ' WS-CKVSMLOG-PTR
+               ' CAPTURED FOR STORAGE TRACE'.
+
+       1000-WRITE-RUNLOG-HEADER.
+
+      *    one row per run, same QSAM-extract pattern as FSTATLOG/
+      *    STEPLOG below, so the dashboard can tie those rows back to
+      *    the run that produced them (see RUNLOGREC.cpy).
+           MOVE WS-APPLID        TO RL-APPLID
+           MOVE WS-MESSAGE-DATE  TO RL-RUN-DATE
+           MOVE WS-TIME-FORMATTED TO RL-RUN-TIME
+           MOVE WS-OPERATOR      TO RL-OPERATOR
+           OPEN EXTEND RUNLOGOUT
+           WRITE RUNLOG-RECORD
+           CLOSE RUNLOGOUT.
+
+       1100-FILE-STATUS-REPORT.
+
+      *    walk the 256-entry file-status table and print one
+      *    consolidated report instead of ops inferring file health
+      *    from scattered CICS messages.
+           MOVE X'000005' TO WS-FSTAT-KEY
+           PERFORM VARYING WS-HSKP-IDX FROM 1 BY 1
+                   UNTIL WS-HSKP-IDX > 256
+               EVALUATE TRUE
+                   WHEN FSTAT-FILE-OPEN(WS-HSKP-IDX)
+                       DISPLAY 'FILE ENTRY ' WS-HSKP-IDX ' : OPEN'
+                   WHEN FSTAT-FILE-ERROR(WS-HSKP-IDX)
+                       DISPLAY 'FILE ENTRY ' WS-HSKP-IDX ' : ERROR'
+                   WHEN FSTAT-FILE-CLOSED(WS-HSKP-IDX)
+                       DISPLAY 'FILE ENTRY ' WS-HSKP-IDX ' : CLOSED'
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       1200-WRITE-FSTATLOG.
+
+      *    hand the same 256-entry table off as a flat extract so the
+      *    morning dashboard can summarize file health without
+      *    reaching into this region's own working storage.
+           MOVE WS-FSTAT-STATUS-AREA TO FSTATLOG-RECORD
+           OPEN EXTEND FSTATOUT
+           WRITE FSTATLOG-RECORD
+           CLOSE FSTATOUT.
+
+       1300-WRITE-STEPLOG.
+
+      *    one row per chain step so the morning dashboard can show
+      *    pass/fail without scraping job logs (see STEPLOG.cpy).
+           MOVE 'SMPLSTRT' TO SL-STEP-NAME
+           IF NEWSTATE-SSSYSBT OR CKAI0028-NOT-SUCCESSFUL
+               MOVE 8 TO SL-RETURN-CODE
+           ELSE
+               MOVE 0 TO SL-RETURN-CODE
+           END-IF
+           OPEN EXTEND STEPLOG
+           WRITE STEPLOG-RECORD
+           CLOSE STEPLOG
+
+           MOVE SL-RETURN-CODE TO RETURN-CODE.
