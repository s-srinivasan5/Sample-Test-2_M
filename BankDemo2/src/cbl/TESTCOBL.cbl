@@ -1,14 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTCOBL.
-
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Stamps the system-time it already captures into the shared
+      *    RUNCTL record so MAIN, MAINALT, SMPLSTRT and SMPLSTR1 all
+      *    pick up the one run date/time this job started with instead
+      *    of each one calling its own time service.
+      *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
        special-names.
-           call-convention 74 is winapi.  
-       
+           call-convention 74 is winapi.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL ASSIGN TO 'RUNCTL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
        DATA DIVISION.
-     
+       FILE SECTION.
+       FD  RUNCTL
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
 
        01  pp procedure-pointer.
@@ -22,6 +39,8 @@
          03 system-second   pic 9(4) comp-5.
          03 system-millisecond  pic 9(4) comp-5.
 
+       01  WS-RUNCTL-STATUS        PIC X(2) VALUE '00'.
+
        PROCEDURE DIVISION.
 
            set pp to entry "kernel32"
@@ -30,6 +49,18 @@
            display "Day of week is:  " system-day-of-week upon console
            display "Day of month is:  " system-day upon console
 
+           MOVE system-year        TO RC-RUN-YEAR
+           MOVE system-month       TO RC-RUN-MONTH
+           MOVE system-day         TO RC-RUN-DAY
+           MOVE system-day-of-week TO RC-RUN-DAY-OF-WEEK
+           MOVE system-hour        TO RC-RUN-HOUR
+           MOVE system-minute      TO RC-RUN-MINUTE
+           MOVE system-second      TO RC-RUN-SECOND
+
+           OPEN OUTPUT RUNCTL
+           WRITE RUNCTL-RECORD
+           CLOSE RUNCTL
+
            GOBACK.
 
        END PROGRAM TESTCOBL.
