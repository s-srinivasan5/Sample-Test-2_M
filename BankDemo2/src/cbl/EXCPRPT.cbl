@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPRPT.
+      *
+      *    CHANGE LOG
+      *    ----------
+      *    Control-break exception report.  Sorts the EXCPOUT records
+      *    UTIL/UTIL2 write on every STUDENT-MASTER not-found (see
+      *    STUDPROC's 2100-WRITE-EXCEPTION) by ER-ID-RANGE and prints
+      *    a subtotal at each range break plus a grand total, instead
+      *    of ops having to scan the raw exception file by hand.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCPOUT ASSIGN TO 'EXCPOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPOUT-STATUS.
+
+           SELECT EXCPSORT ASSIGN TO 'EXCPSORT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCPOUT
+           LABEL RECORDS ARE STANDARD.
+           COPY EXCPREC.
+
+       SD  EXCPSORT.
+       01  SD-EXCPOUT-RECORD.
+           05  SD-ID-RANGE              PIC 9(2).
+           05  SD-STUDENT-ID            PIC 9(4).
+           05  SD-STUDENT-NAME          PIC A(15).
+           05  SD-SUBPROGRAM            PIC X(8).
+           05  FILLER                   PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EXCPOUT-STATUS            PIC X(2) VALUE '00'.
+
+       01  WS-EOF-SWITCH                PIC X(1) VALUE 'N'.
+         88  WS-END-OF-EXCPSORT                  VALUE 'Y'.
+
+       01  WS-FIRST-RECORD-SWITCH       PIC X(1) VALUE 'Y'.
+         88  WS-FIRST-RECORD                     VALUE 'Y'.
+
+       01  WS-BREAK-FIELDS.
+           05  WS-PRIOR-ID-RANGE        PIC 9(2) VALUE 0.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-RANGE-COUNT           PIC 9(7) VALUE 0.
+           05  WS-GRAND-TOTAL           PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           SORT EXCPSORT
+               ON ASCENDING KEY SD-ID-RANGE
+               USING EXCPOUT
+               GIVING EXCPOUT
+
+           PERFORM 1000-OPEN-FILES
+
+           PERFORM UNTIL WS-END-OF-EXCPSORT
+               READ EXCPOUT
+                   AT END
+                       SET WS-END-OF-EXCPSORT TO TRUE
+                   NOT AT END
+                       PERFORM 2000-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3000-PRINT-BREAK
+           END-IF
+
+           PERFORM 8000-CLOSE-FILES
+           PERFORM 9000-END-OF-JOB
+
+           STOP RUN.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT EXCPOUT.
+
+       2000-PROCESS-RECORD.
+
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+               MOVE ER-ID-RANGE TO WS-PRIOR-ID-RANGE
+           ELSE
+               IF ER-ID-RANGE NOT = WS-PRIOR-ID-RANGE
+                   PERFORM 3000-PRINT-BREAK
+                   MOVE ER-ID-RANGE TO WS-PRIOR-ID-RANGE
+               END-IF
+           END-IF
+
+           DISPLAY '  ID RANGE ' ER-ID-RANGE
+               ' STUDENT ' ER-STUDENT-ID
+               ' ' ER-STUDENT-NAME
+               ' FROM ' ER-SUBPROGRAM
+
+           ADD 1 TO WS-RANGE-COUNT
+           ADD 1 TO WS-GRAND-TOTAL.
+
+       3000-PRINT-BREAK.
+
+           DISPLAY 'ID RANGE ' WS-PRIOR-ID-RANGE
+               ' EXCEPTION COUNT : ' WS-RANGE-COUNT
+           MOVE 0 TO WS-RANGE-COUNT.
+
+       8000-CLOSE-FILES.
+
+           CLOSE EXCPOUT.
+
+       9000-END-OF-JOB.
+
+           DISPLAY 'TOTAL LOOKUP EXCEPTIONS : ' WS-GRAND-TOTAL
+
+           IF WS-GRAND-TOTAL > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM EXCPRPT.
