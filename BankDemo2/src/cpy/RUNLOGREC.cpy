@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    RUNLOGREC - ONE ROW PER SMPLSTRT RUN, IDENTIFYING THE      *
+      *    APPLID/DATE/TIME/OPERATOR THE RUN WAS CHAINED UNDER, SO    *
+      *    THE MORNING DASHBOARD CAN TIE A STEPLOG/FSTATLOG ENTRY     *
+      *    BACK TO THE RUN THAT PRODUCED IT.                          *
+      *****************************************************************
+       01  RUNLOG-RECORD.
+           05  RL-APPLID                   PIC X(8).
+           05  RL-RUN-DATE                 PIC X(8).
+           05  RL-RUN-TIME                 PIC X(8).
+           05  RL-OPERATOR                 PIC X(8).
