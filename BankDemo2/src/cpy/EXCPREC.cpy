@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    EXCPREC - EXCEPTION RECORD FOR STUDENTS NOT FOUND ON       *
+      *    STUDENT-MASTER (the old hardcoded ELSE branch)             *
+      *****************************************************************
+       01  EXCPOUT-RECORD.
+           05  ER-ID-RANGE              PIC 9(2).
+           05  ER-STUDENT-ID            PIC 9(4).
+           05  ER-STUDENT-NAME          PIC A(15).
+           05  ER-SUBPROGRAM            PIC X(8).
+           05  FILLER                   PIC X(10).
