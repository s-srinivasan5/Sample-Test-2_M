@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    AUDITREC - BEFORE/AFTER AUDIT TRAIL FOR STUDENT MUTATIONS  *
+      *****************************************************************
+       01  AUDITOUT-RECORD.
+           05  AR-SUBPROGRAM            PIC X(8).
+           05  AR-BEFORE-ID             PIC 9(4).
+           05  AR-BEFORE-NAME           PIC A(15).
+           05  AR-AFTER-ID              PIC 9(4).
+           05  AR-AFTER-NAME            PIC A(15).
+           05  AR-AFTER-EXTRA           PIC X(10).
+           05  AR-FOUND-SW              PIC X(1).
+           05  FILLER                   PIC X(4).
