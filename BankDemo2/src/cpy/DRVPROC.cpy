@@ -0,0 +1,82 @@
+      *****************************************************************
+      *    DRVPROC - SHARED CONTROL LOGIC FOR THE STUDENT BATCH       *
+      *    DRIVERS (MAIN / MAINALT) - INIT, RUNCTL READ, FILE OPEN/   *
+      *    CLOSE AND END-OF-JOB/STEPLOG HANDLING.                     *
+      *                                                                *
+      *    The calling program sets WS-STEP-NAME before the first     *
+      *    PERFORM of 0100-INITIALIZE so 9100-WRITE-STEPLOG tags the  *
+      *    STEPLOG row with the right step name.  Keeping this logic  *
+      *    in one copybook means a fix here is picked up by every     *
+      *    driver that COPYs it, instead of being hand-copied between *
+      *    near-identical programs (see STUDPROC.cpy for the matching *
+      *    per-record half of this split).                            *
+      *****************************************************************
+       0100-INITIALIZE.
+
+           DISPLAY 'DRYRUN' UPON ENVIRONMENT-NAME
+           ACCEPT WS-ENVVAL FROM ENVIRONMENT-VALUE
+           IF WS-ENVVAL = 'Y' OR WS-ENVVAL = 'YES'
+               SET WS-DRYRUN-ON TO TRUE
+           ELSE
+               SET WS-DRYRUN-OFF TO TRUE
+           END-IF.
+
+       0150-READ-RUNCTL.
+
+      *    pick up the one run date/time TESTCOBL stamped for the
+      *    whole day's batch instead of asking the system for our
+      *    own.  Missing RUNCTL (e.g. ad hoc testing) is not fatal -
+      *    the fields are only displayed, nothing downstream keys off
+      *    them.
+           OPEN INPUT RUNCTL
+           READ RUNCTL
+               AT END
+                   DISPLAY 'RUNCTL NOT AVAILABLE - NO RUN STAMP'
+           END-READ
+           CLOSE RUNCTL
+
+           IF RUNCTL-OK
+               DISPLAY 'RUN DATE : ' RC-RUN-YEAR '-' RC-RUN-MONTH
+                   '-' RC-RUN-DAY ' TIME : ' RC-RUN-HOUR ':'
+                   RC-RUN-MINUTE ':' RC-RUN-SECOND
+           END-IF.
+
+       1000-OPEN-FILES.
+
+           OPEN INPUT STUDIN
+           OPEN OUTPUT AUDITOUT
+           OPEN OUTPUT EXCPOUT.
+
+       8000-CLOSE-FILES.
+
+           CLOSE STUDIN
+           CLOSE AUDITOUT
+           CLOSE EXCPOUT.
+
+       9000-END-OF-JOB.
+
+           DISPLAY 'RECORDS PROCESSED  : ' WS-REC-COUNT
+           DISPLAY 'LOOKUP EXCEPTIONS  : ' WS-EXCEPTION-COUNT
+
+           IF WS-DRYRUN-ON
+               DISPLAY 'DRY RUN - NO RECORDS FINALIZED'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               IF WS-EXCEPTION-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           PERFORM 9100-WRITE-STEPLOG.
+
+       9100-WRITE-STEPLOG.
+
+      *    one row per chain step so the morning dashboard can show
+      *    pass/fail without scraping job logs (see STEPLOG.cpy).
+           MOVE WS-STEP-NAME  TO SL-STEP-NAME
+           MOVE RETURN-CODE   TO SL-RETURN-CODE
+           OPEN EXTEND STEPLOG
+           WRITE STEPLOG-RECORD
+           CLOSE STEPLOG.
