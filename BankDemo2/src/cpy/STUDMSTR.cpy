@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    STUDMSTR - STUDENT MASTER RECORD, KEYED BY STUDENT ID      *
+      *    with an alternate path keyed by student name so an         *
+      *    operator inquiry that does not know the id can still       *
+      *    find the record.                                           *
+      *****************************************************************
+       01  STUDMSTR-RECORD.
+           05  SM-STUDENT-ID            PIC 9(4).
+           05  SM-STUDENT-NAME          PIC A(15).
+           05  SM-REPLACEMENT-ID        PIC 9(4).
+           05  SM-REPLACEMENT-NAME      PIC A(15).
+           05  SM-REPLACEMENT-EXTRA     PIC X(10).
+           05  FILLER                   PIC X(6).
