@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    RUNCTL - SHARED JOB-RUN CONTROL RECORD                     *
+      *    Stamped once by TESTCOBL's system-time capture and read by *
+      *    every other step of the day's batch so one run has exactly *
+      *    one run date/time instead of each program picking its own. *
+      *****************************************************************
+       01  RUNCTL-RECORD.
+           05  RC-RUN-YEAR              PIC 9(4).
+           05  RC-RUN-MONTH             PIC 9(2).
+           05  RC-RUN-DAY               PIC 9(2).
+           05  RC-RUN-DAY-OF-WEEK       PIC 9(1).
+           05  RC-RUN-HOUR              PIC 9(2).
+           05  RC-RUN-MINUTE            PIC 9(2).
+           05  RC-RUN-SECOND            PIC 9(2).
+           05  FILLER                   PIC X(5).
