@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    STUDREC - SHARED STUDENT-RECORD FIELDS                    *
+      *    COPY ... REPLACING ==:PFX:== BY ==WS== (or ==LS==)         *
+      *    so MAIN, MAINALT, UTIL and UTIL2 all share one definition  *
+      *    of the student id/name/extra fields instead of each        *
+      *    re-declaring its own slightly different copy.  Each field  *
+      *    is its own 01-level (rather than grouped under one 01) so  *
+      *    the same copybook works in a LINKAGE SECTION PROCEDURE     *
+      *    DIVISION USING list, which requires 01-level operands.     *
+      *****************************************************************
+       01  :PFX:-STUDENT-ID         PIC 9(4)  VALUE 1000.
+       01  :PFX:-STUDENT-NAME       PIC A(15) VALUE SPACES.
+       01  :PFX:-EXTRA-1            PIC X(10) VALUE LOW-VALUES.
+       01  :PFX:-FOUND-SW           PIC X(1)  VALUE 'N'.
+         88  :PFX:-MASTER-FOUND               VALUE 'Y'.
+         88  :PFX:-MASTER-NOT-FOUND            VALUE 'N'.
