@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    STEPLOG - ONE RECORD PER BATCH-CHAIN STEP (MAIN, MAINALT,  *
+      *    SMPLSTRT, SMPLSTR1) SO THE MORNING DASHBOARD CAN SHOW      *
+      *    PASS/FAIL FOR THE WHOLE CHAIN WITHOUT SCRAPING JOB LOGS.   *
+      *****************************************************************
+       01  STEPLOG-RECORD.
+           05  SL-STEP-NAME             PIC X(8).
+           05  SL-RETURN-CODE           PIC S9(4).
+           05  FILLER                   PIC X(10).
