@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    CHKPTREC - CHECKPOINT/RESTART RECORD                      *
+      *    Same shape as SMPLSTRT's WS-SYS-FILE-RECORD (a short key   *
+      *    plus a status-per-step area) so a restart run can tell     *
+      *    which step of a LINK chain last completed without redoing  *
+      *    the steps that already succeeded.                          *
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-KEY                PIC X(8).
+           05  CHKPT-STEP-AREA.
+               10  CHKPT-STEP-STATUS    PIC X(1) OCCURS 10 TIMES.
+                 88  CHKPT-STEP-COMPLETE          VALUE 'C'.
+                 88  CHKPT-STEP-PENDING           VALUE 'P'.
