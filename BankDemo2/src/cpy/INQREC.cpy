@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    INQREC - NAME-ONLY OPERATOR INQUIRY INPUT RECORD           *
+      *    No student id is known at inquiry time - that is the       *
+      *    whole point of the alternate-index name lookup (see        *
+      *    UTIL/UTIL2's LOOKUP-BY-NAME path).                         *
+      *****************************************************************
+       01  STUDINQ-RECORD.
+           05  IQ-STUDENT-NAME          PIC A(15).
+           05  FILLER                   PIC X(45).
