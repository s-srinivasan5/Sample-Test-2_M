@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    STUDIN - INPUT STUDENT TRANSACTION RECORD                 *
+      *****************************************************************
+       01  STUDIN-RECORD.
+           05  SI-STUDENT-ID            PIC 9(4).
+           05  SI-STUDENT-NAME          PIC A(15).
+           05  FILLER                   PIC X(41).
