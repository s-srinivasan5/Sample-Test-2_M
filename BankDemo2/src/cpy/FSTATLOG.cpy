@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    FSTATLOG - ONE SNAPSHOT OF SMPLSTRT'S FILE-STATUS TABLE,   *
+      *    THE SAME SHAPE AS WS-SYS-FILE-RECORD'S STATUS AREA, SO     *
+      *    THE MORNING DASHBOARD CAN SUMMARIZE FILE HEALTH WITHOUT    *
+      *    READING THE CICS REGION'S OWN TABLE DIRECTLY.              *
+      *****************************************************************
+       01  FSTATLOG-RECORD.
+           05  FL-STATUS-AREA           PIC X(1) OCCURS 256 TIMES.
