@@ -0,0 +1,61 @@
+      *****************************************************************
+      *    STUDPROC - SHARED PER-RECORD PROCESSING LOGIC FOR THE      *
+      *    STUDENT BATCH DRIVERS (MAIN / MAINALT).                    *
+      *                                                                *
+      *    The calling program sets WS-DRIVER-MODE before the first   *
+      *    PERFORM of 2000-PROCESS-STUDENT and supplies the record    *
+      *    fields via the WS-fields COPYed in from STUDREC.             *
+      *    Keeping this logic in one copybook means a fix here is     *
+      *    picked up by every driver that COPYs it, instead of being  *
+      *    hand-copied between near-identical programs.               *
+      *****************************************************************
+       2000-PROCESS-STUDENT.
+
+           MOVE WS-STUDENT-ID   TO AR-BEFORE-ID
+           MOVE WS-STUDENT-NAME TO AR-BEFORE-NAME
+
+           IF DRIVER-MODE-IS-UTIL2
+               CALL 'UTIL2' USING WS-STUDENT-ID,
+                                  WS-STUDENT-NAME,
+                                  WS-FOUND-SW
+               MOVE 'UTIL2'     TO AR-SUBPROGRAM
+           ELSE
+               CALL 'UTIL' USING WS-STUDENT-ID,
+                                 WS-STUDENT-NAME,
+                                 WS-EXTRA-1,
+                                 WS-FOUND-SW
+               MOVE 'UTIL'      TO AR-SUBPROGRAM
+           END-IF
+
+           IF WS-DRYRUN-ON
+               DISPLAY 'DRY RUN - WOULD BECOME ID: ' WS-STUDENT-ID
+                   ' NAME: ' WS-STUDENT-NAME
+               MOVE AR-BEFORE-ID   TO WS-STUDENT-ID
+               MOVE AR-BEFORE-NAME TO WS-STUDENT-NAME
+           ELSE
+               ADD 1 TO WS-REC-COUNT
+               IF WS-MASTER-NOT-FOUND
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   PERFORM 2100-WRITE-EXCEPTION
+               END-IF
+               PERFORM 2200-WRITE-AUDIT
+           END-IF
+
+           DISPLAY 'Student Id : ' WS-STUDENT-ID
+           DISPLAY 'Student Name : ' WS-STUDENT-NAME.
+
+       2100-WRITE-EXCEPTION.
+
+           MOVE FUNCTION MOD(AR-BEFORE-ID, 100) TO ER-ID-RANGE
+           MOVE AR-BEFORE-ID    TO ER-STUDENT-ID
+           MOVE AR-BEFORE-NAME  TO ER-STUDENT-NAME
+           MOVE AR-SUBPROGRAM   TO ER-SUBPROGRAM
+           WRITE EXCPOUT-RECORD.
+
+       2200-WRITE-AUDIT.
+
+           MOVE WS-STUDENT-ID   TO AR-AFTER-ID
+           MOVE WS-STUDENT-NAME TO AR-AFTER-NAME
+           MOVE WS-EXTRA-1      TO AR-AFTER-EXTRA
+           MOVE WS-FOUND-SW     TO AR-FOUND-SW
+           WRITE AUDITOUT-RECORD.
