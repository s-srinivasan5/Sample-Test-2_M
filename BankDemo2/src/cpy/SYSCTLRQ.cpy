@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    SYSCTLRQ - OPERATOR SYSTEM-STATE CONTROL REQUEST RECORD    *
+      *    One request per record, drives the SYSSTATE TS queue that *
+      *    SMPLSTRT's 0100-GET-CONFIG reads the up/down gate from.    *
+      *****************************************************************
+       01  SYSCTL-RECORD.
+           05  SC-NEW-STATE             PIC X(1).
+             88  SC-STATE-SSSYSUP               VALUE '1'.
+             88  SC-STATE-SSSYSBT               VALUE '2'.
+           05  FILLER                   PIC X(59).
