@@ -0,0 +1,141 @@
+//BANKDEMO JOB (ACCTNO),'STUDENT BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  SEQUENCED BATCH DRIVER FOR THE STUDENT/SIGNON CHAIN          *
+//*  Stamps the shared run control record, then runs MAIN,        *
+//*  MAINALT, SMPLSTRT and SMPLSTR1 in a defined order and stops   *
+//*  on the first step that does not come back clean, instead of  *
+//*  operations kicking each one off by hand.  STEP080 rolls the   *
+//*  run stamp, step statuses and file health up into one morning  *
+//*  dashboard whether or not the chain made it all the way.       *
+//*--------------------------------------------------------------*
+//*    STEPLOG, FSTATOUT and RUNLOGOUT are append-only within a run
+//*    (SMPLSTRT, SMPLSTR1 and STUDINQ all OPEN EXTEND the first two;
+//*    SMPLSTRT does the same for RUNLOGOUT) so, same as RUNCTL, they
+//*    have to be cleared before each run starts or OPSDASH ends up
+//*    rolling up rows from every prior run along with this one.
+//STEP001  EXEC PGM=IEFBR14
+//RUNCTL   DD   DSN=BANKDEMO.RUN.CONTROL,DISP=(MOD,DELETE,DELETE)
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=(MOD,DELETE,DELETE)
+//FSTATOUT DD   DSN=BANKDEMO.FILE.STATUS,DISP=(MOD,DELETE,DELETE)
+//RUNLOGOUT DD  DSN=BANKDEMO.RUN.LOG,DISP=(MOD,DELETE,DELETE)
+//*
+//*    STUDMSTR, the VSAM KSDS student master, has to exist, keyed,
+//*    and loaded before MAIN/MAINALT/STUDINQ can look anything up on it -
+//*    define the cluster and its name alternate index fresh each
+//*    run, then load it from the sample master extract.
+//STEP002  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE BANKDEMO.STUDENT.MASTER CLUSTER PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(BANKDEMO.STUDENT.MASTER)     -
+         INDEXED                                    -
+         KEYS(4 0)                                  -
+         RECORDSIZE(54 54)                          -
+         FREESPACE(10 10)                           -
+         VOLUMES(BNKVOL))                           -
+         DATA  (NAME(BANKDEMO.STUDENT.MASTER.DATA)) -
+         INDEX (NAME(BANKDEMO.STUDENT.MASTER.INDEX))
+  DEFINE ALTERNATEINDEX (NAME(BANKDEMO.STUDENT.MASTER.AIX) -
+         RELATE(BANKDEMO.STUDENT.MASTER)             -
+         KEYS(15 4)                                  -
+         UPGRADE                                     -
+         NONUNIQUEKEY                                -
+         RECORDSIZE(54 54)                           -
+         VOLUMES(BNKVOL))                            -
+         DATA (NAME(BANKDEMO.STUDENT.MASTER.AIX.DATA))
+  DEFINE PATH (NAME(BANKDEMO.STUDENT.MASTER.PATH)    -
+         PATHENTRY(BANKDEMO.STUDENT.MASTER.AIX))
+/*
+//*
+//STEP003  EXEC PGM=IDCAMS,COND=(0,NE,STEP002)
+//SYSPRINT DD   SYSOUT=*
+//MASTIN   DD   DSN=BANKDEMO.STUDENT.MASTER.LOAD,DISP=SHR
+//STUDMSTR DD   DSN=BANKDEMO.STUDENT.MASTER,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(MASTIN) OUTFILE(STUDMSTR)
+/*
+//*
+//STEP004  EXEC PGM=IDCAMS,COND=(0,NE,STEP003)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  BLDINDEX INDATASET(BANKDEMO.STUDENT.MASTER) -
+           OUTDATASET(BANKDEMO.STUDENT.MASTER.AIX)
+/*
+//*
+//STEP005  EXEC PGM=TESTCOBL,COND=(0,NE,STEP001)
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//RUNCTL   DD   DSN=BANKDEMO.RUN.CONTROL,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=MAIN,COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//STUDIN   DD   DSN=BANKDEMO.STUDENT.INPUT,DISP=SHR
+//AUDITOUT DD   DSN=BANKDEMO.AUDIT.TRAIL,DISP=(MOD,KEEP,KEEP)
+//EXCPOUT  DD   DSN=BANKDEMO.AUDIT.EXCEPT,DISP=(MOD,KEEP,KEEP)
+//STUDMSTR DD   DSN=BANKDEMO.STUDENT.MASTER,DISP=SHR
+//RUNCTL   DD   DSN=BANKDEMO.RUN.CONTROL,DISP=SHR
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=MAINALT,COND=((0,NE,STEP005),(4,LT,STEP010))
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//STUDIN   DD   DSN=BANKDEMO.STUDENT.INPUT,DISP=SHR
+//AUDITOUT DD   DSN=BANKDEMO.AUDIT.TRAIL,DISP=(MOD,KEEP,KEEP)
+//EXCPOUT  DD   DSN=BANKDEMO.AUDIT.EXCEPT,DISP=(MOD,KEEP,KEEP)
+//STUDMSTR DD   DSN=BANKDEMO.STUDENT.MASTER,DISP=SHR
+//RUNCTL   DD   DSN=BANKDEMO.RUN.CONTROL,DISP=SHR
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP025  EXEC PGM=EXCPRPT,
+//         COND=((0,NE,STEP005),(4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//EXCPOUT  DD   DSN=BANKDEMO.AUDIT.EXCEPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*    SYSCTL is operator-initiated (it applies whatever up/down
+//*    requests are queued up for the day) but runs here ahead of
+//*    SMPLSTRT so the SYSSTATE gate SMPLSTRT reads is current.
+//STEP028  EXEC PGM=SYSCTL,
+//         COND=((0,NE,STEP005),(4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//SYSCTIN  DD   DSN=BANKDEMO.SYSCTL.INPUT,DISP=SHR
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=SMPLSTRT,
+//         COND=((0,NE,STEP005),(4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//RUNCTL   DD   DSN=BANKDEMO.RUN.CONTROL,DISP=SHR
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=(MOD,CATLG,DELETE)
+//FSTATOUT DD   DSN=BANKDEMO.FILE.STATUS,DISP=(MOD,CATLG,DELETE)
+//RUNLOGOUT DD  DSN=BANKDEMO.RUN.LOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=SMPLSTR1,
+//         COND=((0,NE,STEP005),(4,LT,STEP010),(4,LT,STEP020),
+//               (4,LT,STEP025),(0,NE,STEP030))
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//RUNCTL   DD   DSN=BANKDEMO.RUN.CONTROL,DISP=SHR
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*    STUDINQ is operator-initiated (a name-only master inquiry,
+//*    not a nightly production step) but is still run here so its
+//*    results land in STEPLOG alongside the rest of the chain.
+//STEP050  EXEC PGM=STUDINQ,
+//         COND=((0,NE,STEP005),(4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//STUDINQ  DD   DSN=BANKDEMO.STUDENT.INQUIRY,DISP=SHR
+//STUDMSTR DD   DSN=BANKDEMO.STUDENT.MASTER,DISP=SHR
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP080  EXEC PGM=OPSDASH
+//STEPLIB  DD   DSN=BANKDEMO.LOADLIB,DISP=SHR
+//RUNCTL   DD   DSN=BANKDEMO.RUN.CONTROL,DISP=SHR
+//STEPLOG  DD   DSN=BANKDEMO.CHAIN.STEPLOG,DISP=SHR
+//FSTATOUT DD   DSN=BANKDEMO.FILE.STATUS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
